@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ChecksumCall.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           CALL-CONVENTION 0 IS EXTERN.
+
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       COPY "qrylink.cpy".
+
+       01 checksum-result USAGE binary-long.
+
+
+       PROCEDURE DIVISION EXTERN USING data-reference length-reference
+                                       checksum-result.
+
+       CALL "c_checksum" USING BY REFERENCE data-reference
+                                BY VALUE length-reference
+           RETURNING checksum-result
+       END-CALL
+
+       MOVE 0 TO return-code
+
+       GOBACK.
+       END PROGRAM ChecksumCall.
