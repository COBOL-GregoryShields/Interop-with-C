@@ -0,0 +1,10 @@
+      *> Shared linkage layout for the Query EXTERN interface.
+      *> COPY this into the LINKAGE SECTION (callee) or WORKING-STORAGE
+      *> SECTION (caller building the arguments) of any program that
+      *> calls or implements Query, so the OCCURS bounds and PIC
+      *> clauses stay in exactly one place.
+       01 data-reference.
+           05 data-buffer PIC x OCCURS 0 TO 8192 TIMES
+                                DEPENDING ON length-reference.
+
+       01 length-reference USAGE binary-long.
