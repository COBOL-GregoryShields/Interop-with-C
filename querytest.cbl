@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QueryTest.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT report-file ASSIGN TO "data/query-test-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-file-status.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  report-file.
+       01  report-file-rec            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ws-report-file-status       PIC XX.
+       01 ws-report-line              PIC X(80).
+
+       COPY "qrylink.cpy".
+
+       01 ws-pass-count               PIC 9(4) VALUE 0.
+       01 ws-fail-count               PIC 9(4) VALUE 0.
+       01 ws-case-count               PIC 9(4) VALUE 0.
+       01 ws-actual-rc-disp           PIC 9(3).
+       01 ws-expect-rc-disp           PIC 9(3).
+       01 ws-case-len-disp            PIC -(10)9.
+
+       01 ws-case-max                 PIC 9(4) VALUE 6.
+       01 ws-case-table.
+           05 ws-case-entry OCCURS 6 TIMES.
+               10 ws-case-len         USAGE BINARY-LONG.
+               10 ws-case-key         PIC X(16).
+               10 ws-case-expect-rc   PIC 9(3).
+               10 ws-case-desc        PIC X(30).
+
+       01 ws-case-idx                 PIC 9(4).
+
+
+       PROCEDURE DIVISION.
+
+       PERFORM SETUP-CASES
+       PERFORM SETUP-REPORT
+
+       PERFORM VARYING ws-case-idx FROM 1 BY 1
+               UNTIL ws-case-idx > ws-case-max
+           PERFORM RUN-ONE-CASE
+       END-PERFORM
+
+       PERFORM WRITE-SUMMARY
+       CLOSE report-file
+
+       STOP RUN.
+
+       SETUP-CASES.
+           MOVE 0             TO ws-case-len(1)
+           MOVE SPACES        TO ws-case-key(1)
+           MOVE 4             TO ws-case-expect-rc(1)
+           MOVE "len=0, boundary"     TO ws-case-desc(1)
+
+           MOVE 8192          TO ws-case-len(2)
+           MOVE SPACES        TO ws-case-key(2)
+           MOVE 0             TO ws-case-expect-rc(2)
+           MOVE "len=8192, boundary"  TO ws-case-desc(2)
+
+           MOVE 8193          TO ws-case-len(3)
+           MOVE SPACES        TO ws-case-key(3)
+           MOVE 8             TO ws-case-expect-rc(3)
+           MOVE "len=8193, boundary"  TO ws-case-desc(3)
+
+           MOVE 20             TO ws-case-len(4)
+           MOVE "GREETING"     TO ws-case-key(4)
+           MOVE 0              TO ws-case-expect-rc(4)
+           MOVE "keyed lookup fits"   TO ws-case-desc(4)
+
+           MOVE 5              TO ws-case-len(5)
+           MOVE "GREETING"     TO ws-case-key(5)
+           MOVE 4              TO ws-case-expect-rc(5)
+           MOVE "keyed lookup too small" TO ws-case-desc(5)
+
+           MOVE 24             TO ws-case-len(6)
+           MOVE "NOSUCHKEY"    TO ws-case-key(6)
+           MOVE 0              TO ws-case-expect-rc(6)
+           MOVE "unknown key uses default" TO ws-case-desc(6).
+
+       SETUP-REPORT.
+           OPEN OUTPUT report-file
+           MOVE "Query regression report" TO ws-report-line
+           WRITE report-file-rec FROM ws-report-line.
+
+       RUN-ONE-CASE.
+           IF ws-case-len(ws-case-idx) > 0
+               AND ws-case-len(ws-case-idx) LESS THAN OR EQUAL TO 8192
+               MOVE ws-case-len(ws-case-idx) TO length-reference
+               MOVE ws-case-key(ws-case-idx) TO data-reference
+           ELSE
+               MOVE ws-case-len(ws-case-idx) TO length-reference
+           END-IF
+
+           CALL "Query" USING data-reference length-reference
+
+           MOVE return-code TO ws-actual-rc-disp
+           MOVE ws-case-expect-rc(ws-case-idx) TO ws-expect-rc-disp
+           MOVE ws-case-len(ws-case-idx) TO ws-case-len-disp
+
+           MOVE SPACES TO ws-report-line
+           IF return-code = ws-case-expect-rc(ws-case-idx)
+               ADD 1 TO ws-pass-count
+               STRING "PASS  LEN="        DELIMITED BY SIZE
+                      ws-case-len-disp    DELIMITED BY SIZE
+                      " EXPECT-RC="       DELIMITED BY SIZE
+                      ws-expect-rc-disp   DELIMITED BY SIZE
+                      " ACTUAL-RC="       DELIMITED BY SIZE
+                      ws-actual-rc-disp   DELIMITED BY SIZE
+                      " "                 DELIMITED BY SIZE
+                      ws-case-desc(ws-case-idx) DELIMITED BY SIZE
+                 INTO ws-report-line
+               END-STRING
+           ELSE
+               ADD 1 TO ws-fail-count
+               STRING "FAIL  LEN="        DELIMITED BY SIZE
+                      ws-case-len-disp    DELIMITED BY SIZE
+                      " EXPECT-RC="       DELIMITED BY SIZE
+                      ws-expect-rc-disp   DELIMITED BY SIZE
+                      " ACTUAL-RC="       DELIMITED BY SIZE
+                      ws-actual-rc-disp   DELIMITED BY SIZE
+                      " "                 DELIMITED BY SIZE
+                      ws-case-desc(ws-case-idx) DELIMITED BY SIZE
+                 INTO ws-report-line
+               END-STRING
+           END-IF
+           WRITE report-file-rec FROM ws-report-line
+           DISPLAY ws-report-line.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO ws-report-line
+           MOVE ws-pass-count TO ws-actual-rc-disp
+           MOVE ws-fail-count TO ws-expect-rc-disp
+           STRING "TOTAL PASS="  DELIMITED BY SIZE
+                  ws-actual-rc-disp DELIMITED BY SIZE
+                  " TOTAL FAIL="  DELIMITED BY SIZE
+                  ws-expect-rc-disp DELIMITED BY SIZE
+             INTO ws-report-line
+           END-STRING
+           WRITE report-file-rec FROM ws-report-line
+           DISPLAY ws-report-line.
+
+       END PROGRAM QueryTest.
