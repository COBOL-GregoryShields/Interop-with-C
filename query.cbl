@@ -11,31 +11,315 @@
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT resp-file ASSIGN TO "data/query-responses.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-resp-file-status.
+
+           SELECT audit-file ASSIGN TO "data/query-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+
+           SELECT diag-file ASSIGN TO "data/query-diag.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-diag-file-status.
+
+           SELECT stats-file ASSIGN TO "data/query-stats.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-stats-file-status.
+
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  resp-file.
+       01  resp-file-rec.
+           05 resp-file-key           PIC X(16).
+           05 resp-file-text          PIC X(60).
+
+       FD  audit-file.
+       01  audit-file-rec             PIC X(80).
+
+       FD  diag-file.
+       01  diag-file-rec              PIC X(80).
+
+       FD  stats-file.
+       01  stats-file-rec             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 query-result.
-           05 FILLER VALUE "Here I am".
+       01 ws-resp-file-status         PIC XX.
+       01 ws-audit-file-status        PIC XX.
+       01 ws-diag-file-status         PIC XX.
+       01 ws-stats-file-status        PIC XX.
 
-       LINKAGE SECTION.
+       01 ws-total-calls              PIC 9(9) VALUE 0.
+       01 ws-rejected-calls           PIC 9(9) VALUE 0.
+       01 ws-stats-line               PIC X(80).
+
+       01 ws-build-id                 PIC X(40)
+           VALUE "QUERY BUILD 2026-08-08 REV-9".
+
+       01 ws-diag-sentinel-len        USAGE BINARY-LONG
+           VALUE -1.
+
+       01 ws-sim-len                  USAGE BINARY-LONG.
+       01 ws-sim-rc                   PIC 9(3).
+       01 ws-sim-len-disp             PIC -(10)9.
+       01 ws-diag-line                PIC X(80).
 
-       01 data-reference.
-           05 data-buffer PIC x OCCURS 0 TO 8192 TIMES
-                                DEPENDING ON length-reference.
+       01 ws-orig-length-ref          USAGE BINARY-LONG.
+       01 ws-timestamp                PIC X(21).
+       01 ws-orig-len-disp            PIC -(10)9.
+       01 ws-rc-disp                  PIC 9(3).
+       01 ws-audit-line               PIC X(80).
 
-       01 length-reference USAGE binary-long.
+       01 ws-resp-table-loaded        PIC X VALUE "N".
+           88 resp-table-loaded       VALUE "Y".
+
+       01 ws-resp-max                 PIC 9(4) VALUE 20.
+       01 ws-resp-count               PIC 9(4) VALUE 0.
+       01 ws-resp-truncated           PIC X VALUE "N".
+           88 resp-table-truncated    VALUE "Y".
+       01 ws-resp-table.
+           05 ws-resp-entry OCCURS 20 TIMES INDEXED BY ws-resp-idx.
+               10 ws-resp-key         PIC X(16).
+               10 ws-resp-text        PIC X(60).
+
+       01 ws-final-result             PIC X(80).
+       01 ws-result-len               PIC 9(4).
+
+       01 ws-env-tag                  PIC X(10).
+
+       01 ws-lookup-key               PIC X(16).
+       01 ws-key-move-len             PIC 9(4).
+
+       LINKAGE SECTION.
+
+       COPY "qrylink.cpy".
 
 
        PROCEDURE DIVISION EXTERN USING data-reference length-reference.
 
-       IF LENGTH(query-result) LESS THAN OR EQUAL TO length-reference
-         AND length-reference LESS THAN 8193 THEN
-           MOVE query-result TO data-reference
-           MOVE LENGTH(query-result) TO length-reference
-           MOVE 1 TO return-code
+       MOVE length-reference TO ws-orig-length-ref
+       ADD 1 TO ws-total-calls
+
+       PERFORM INIT-ONCE
+
+       IF length-reference = ws-diag-sentinel-len
+           PERFORM RUN-DIAGNOSTIC
+           MOVE 12 TO return-code
+       ELSE
+           IF length-reference < 0 OR length-reference > 8192
+               MOVE 8 TO return-code
+               ADD 1 TO ws-rejected-calls
+           ELSE
+               PERFORM BUILD-RESPONSE
+               IF ws-result-len LESS THAN OR EQUAL TO length-reference
+                   MOVE ws-final-result TO data-reference
+                   MOVE ws-result-len TO length-reference
+                   MOVE 0 TO return-code
+               ELSE
+                   MOVE 4 TO return-code
+                   ADD 1 TO ws-rejected-calls
+               END-IF
+           END-IF
        END-IF
 
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-STATS-FILE
+
        GOBACK.
-       END PROGRAM Query.
 
+       INIT-ONCE.
+           IF NOT resp-table-loaded
+               PERFORM LOAD-RESPONSE-TABLE
+               PERFORM LOAD-ENV-TAG
+               MOVE "Y" TO ws-resp-table-loaded
+           END-IF.
+
+       LOAD-ENV-TAG.
+           ACCEPT ws-env-tag FROM ENVIRONMENT "QUERY_ENV"
+               ON EXCEPTION
+                   MOVE "TEST" TO ws-env-tag
+           END-ACCEPT.
+
+       LOAD-RESPONSE-TABLE.
+           MOVE 0 TO ws-resp-count
+           MOVE "N" TO ws-resp-truncated
+           OPEN INPUT resp-file
+           IF ws-resp-file-status = "00"
+               PERFORM UNTIL ws-resp-file-status NOT = "00"
+                   READ resp-file
+                       AT END
+                           MOVE "10" TO ws-resp-file-status
+                       NOT AT END
+                           IF ws-resp-count LESS THAN ws-resp-max
+                               ADD 1 TO ws-resp-count
+                               MOVE resp-file-key
+                                 TO ws-resp-key(ws-resp-count)
+                               MOVE resp-file-text
+                                 TO ws-resp-text(ws-resp-count)
+                           ELSE
+                               SET resp-table-truncated TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE resp-file
+           END-IF
+           IF resp-table-truncated
+               PERFORM LOG-TRUNCATION-WARNING
+           END-IF.
+
+       LOG-TRUNCATION-WARNING.
+           MOVE SPACES TO ws-audit-line
+           STRING "WARNING RESP-TABLE-TRUNCATED AT-MAX="
+                                              DELIMITED BY SIZE
+                  ws-resp-max                DELIMITED BY SIZE
+             INTO ws-audit-line
+           END-STRING
+
+           OPEN EXTEND audit-file
+           IF ws-audit-file-status NOT = "00"
+               OPEN OUTPUT audit-file
+           END-IF
+           WRITE audit-file-rec FROM ws-audit-line
+           CLOSE audit-file.
+
+       BUILD-RESPONSE.
+           PERFORM EXTRACT-LOOKUP-KEY
+           PERFORM FIND-RESP-ENTRY
+
+           MOVE SPACES TO ws-final-result
+           IF ws-resp-idx > 0 AND ws-resp-idx LESS THAN OR EQUAL TO
+                                                        ws-resp-count
+               STRING FUNCTION TRIM(ws-resp-text(ws-resp-idx))
+                                                  DELIMITED BY SIZE
+                      " - "                       DELIMITED BY SIZE
+                      FUNCTION TRIM(ws-env-tag)   DELIMITED BY SIZE
+                 INTO ws-final-result
+               END-STRING
+           ELSE
+               STRING "Here I am"                 DELIMITED BY SIZE
+                      " - "                        DELIMITED BY SIZE
+                      FUNCTION TRIM(ws-env-tag)    DELIMITED BY SIZE
+                 INTO ws-final-result
+               END-STRING
+           END-IF
+           COMPUTE ws-result-len =
+               FUNCTION LENGTH(FUNCTION TRIM(ws-final-result)).
+
+       EXTRACT-LOOKUP-KEY.
+           MOVE SPACES TO ws-lookup-key
+           EVALUATE TRUE
+               WHEN length-reference NOT > 0
+                   CONTINUE
+               WHEN length-reference < 16
+                   MOVE length-reference TO ws-key-move-len
+                   MOVE data-reference(1:ws-key-move-len)
+                     TO ws-lookup-key
+               WHEN OTHER
+                   MOVE data-reference(1:16) TO ws-lookup-key
+           END-EVALUATE.
+
+       FIND-RESP-ENTRY.
+           SET ws-resp-idx TO 1
+           PERFORM UNTIL ws-resp-idx > ws-resp-count
+                      OR ws-resp-key(ws-resp-idx) = ws-lookup-key
+               SET ws-resp-idx UP BY 1
+           END-PERFORM
+           IF ws-resp-idx > ws-resp-count
+               PERFORM FIND-DEFAULT-ENTRY
+           END-IF.
+
+       FIND-DEFAULT-ENTRY.
+           SET ws-resp-idx TO 1
+           PERFORM UNTIL ws-resp-idx > ws-resp-count
+                      OR ws-resp-key(ws-resp-idx) = "DEFAULT"
+               SET ws-resp-idx UP BY 1
+           END-PERFORM
+           IF ws-resp-idx > ws-resp-count
+               SET ws-resp-idx TO 0
+           END-IF.
+
+       RUN-DIAGNOSTIC.
+           PERFORM BUILD-RESPONSE
+
+           OPEN OUTPUT diag-file
+           IF ws-diag-file-status = "00"
+               MOVE SPACES TO ws-diag-line
+               STRING "BUILD-ID=" DELIMITED BY SIZE
+                      ws-build-id DELIMITED BY SIZE
+                 INTO ws-diag-line
+               END-STRING
+               WRITE diag-file-rec FROM ws-diag-line
+
+               MOVE 0 TO ws-sim-len
+               PERFORM CHECK-DIAG-CASE
+
+               MOVE 8192 TO ws-sim-len
+               PERFORM CHECK-DIAG-CASE
+
+               MOVE 8193 TO ws-sim-len
+               PERFORM CHECK-DIAG-CASE
+
+               CLOSE diag-file
+           END-IF.
+
+       CHECK-DIAG-CASE.
+           IF ws-sim-len < 0 OR ws-sim-len > 8192
+               MOVE 8 TO ws-sim-rc
+           ELSE
+               IF ws-result-len LESS THAN OR EQUAL TO ws-sim-len
+                   MOVE 0 TO ws-sim-rc
+               ELSE
+                   MOVE 4 TO ws-sim-rc
+               END-IF
+           END-IF
+
+           MOVE ws-sim-len TO ws-sim-len-disp
+           MOVE SPACES TO ws-diag-line
+           STRING "CHECK LEN="   DELIMITED BY SIZE
+                  ws-sim-len-disp DELIMITED BY SIZE
+                  " RC="          DELIMITED BY SIZE
+                  ws-sim-rc       DELIMITED BY SIZE
+             INTO ws-diag-line
+           END-STRING
+           WRITE diag-file-rec FROM ws-diag-line.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO ws-timestamp
+           MOVE ws-orig-length-ref TO ws-orig-len-disp
+           MOVE return-code TO ws-rc-disp
+           MOVE SPACES TO ws-audit-line
+           STRING ws-timestamp        DELIMITED BY SIZE
+                  " LEN="             DELIMITED BY SIZE
+                  ws-orig-len-disp    DELIMITED BY SIZE
+                  " RC="              DELIMITED BY SIZE
+                  ws-rc-disp          DELIMITED BY SIZE
+             INTO ws-audit-line
+           END-STRING
+
+           OPEN EXTEND audit-file
+           IF ws-audit-file-status NOT = "00"
+               OPEN OUTPUT audit-file
+           END-IF
+           WRITE audit-file-rec FROM ws-audit-line
+           CLOSE audit-file.
+
+       WRITE-STATS-FILE.
+           MOVE SPACES TO ws-stats-line
+           STRING "TOTAL-CALLS="    DELIMITED BY SIZE
+                  ws-total-calls    DELIMITED BY SIZE
+                  " REJECTED-CALLS=" DELIMITED BY SIZE
+                  ws-rejected-calls DELIMITED BY SIZE
+             INTO ws-stats-line
+           END-STRING
+
+           OPEN OUTPUT stats-file
+           IF ws-stats-file-status = "00"
+               WRITE stats-file-rec FROM ws-stats-line
+               CLOSE stats-file
+           END-IF.
+
+       END PROGRAM Query.
